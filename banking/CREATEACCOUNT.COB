@@ -0,0 +1,131 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CREATEACCOUNT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ACCT-NUM
+        FILE STATUS IS WS-ACCT-FILE-STATUS.
+    SELECT ACCOUNT-CONTROL ASSIGN TO "ACCTCTL"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CTL-KEY
+        FILE STATUS IS WS-CTL-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD ACCOUNT-MASTER.
+COPY "ACCTREC.CPY".
+
+FD ACCOUNT-CONTROL.
+COPY "ACCTCTL.CPY".
+
+WORKING-STORAGE SECTION.
+01 WS-ACCT-FILE-STATUS PIC X(2).
+01 WS-CTL-FILE-STATUS  PIC X(2).
+01 WS-NEW-ACCT-NUM     PIC 9(5).
+01 WS-CUST-NAME        PIC X(20).
+01 WS-ACCT-TYPE        PIC X(1).
+01 WS-OD-LIMIT         PIC S9(9)V99.
+01 WS-PIN              PIC 9(4).
+01 WS-PIN-CONFIRM      PIC 9(4).
+01 WS-PIN-PRODUCT       PIC 9(9).
+01 WS-PIN-QUOTIENT      PIC 9(9).
+01 WS-PIN-HASH          PIC 9(5).
+
+LINKAGE SECTION.
+01 LK-ACCOUNT-NUM PIC 9(5).
+
+PROCEDURE DIVISION USING LK-ACCOUNT-NUM.
+    PERFORM 1000-OPEN-FILES.
+    PERFORM 2000-ASSIGN-NEXT-ACCT-NUM.
+    PERFORM 3000-CAPTURE-CUSTOMER.
+    PERFORM 4000-WRITE-ACCOUNT.
+    MOVE WS-NEW-ACCT-NUM TO LK-ACCOUNT-NUM.
+    DISPLAY "Account Number ", WS-NEW-ACCT-NUM, " opened with a zero balance.".
+    CLOSE ACCOUNT-MASTER ACCOUNT-CONTROL.
+    GOBACK.
+
+1000-OPEN-FILES.
+    OPEN I-O ACCOUNT-MASTER.
+    IF WS-ACCT-FILE-STATUS = "35"
+        OPEN OUTPUT ACCOUNT-MASTER
+        CLOSE ACCOUNT-MASTER
+        OPEN I-O ACCOUNT-MASTER
+    END-IF.
+
+    OPEN I-O ACCOUNT-CONTROL.
+    IF WS-CTL-FILE-STATUS = "35"
+        OPEN OUTPUT ACCOUNT-CONTROL
+        CLOSE ACCOUNT-CONTROL
+        OPEN I-O ACCOUNT-CONTROL
+    END-IF.
+
+2000-ASSIGN-NEXT-ACCT-NUM.
+    MOVE "N" TO CTL-KEY.
+    READ ACCOUNT-CONTROL
+        INVALID KEY
+            MOVE 0 TO CTL-LAST-ACCT-NUM
+    END-READ.
+
+    ADD 1 TO CTL-LAST-ACCT-NUM.
+    MOVE CTL-LAST-ACCT-NUM TO WS-NEW-ACCT-NUM.
+
+    REWRITE CONTROL-RECORD
+        INVALID KEY
+            WRITE CONTROL-RECORD
+    END-REWRITE.
+
+3000-CAPTURE-CUSTOMER.
+    DISPLAY "Enter customer name: ".
+    ACCEPT WS-CUST-NAME.
+
+    MOVE 0 TO WS-OD-LIMIT.
+    MOVE SPACE TO WS-ACCT-TYPE.
+    PERFORM 3050-CAPTURE-ACCT-TYPE
+        UNTIL WS-ACCT-TYPE = "C" OR WS-ACCT-TYPE = "S".
+    IF WS-ACCT-TYPE = "C"
+        DISPLAY "Enter Overdraft Limit: "
+        ACCEPT WS-OD-LIMIT
+    END-IF.
+
+    MOVE 0 TO WS-PIN.
+    MOVE 1 TO WS-PIN-CONFIRM.
+    PERFORM 3100-CAPTURE-PIN UNTIL WS-PIN-CONFIRM = WS-PIN.
+
+    COMPUTE WS-PIN-PRODUCT = (WS-PIN * 7919) + 13.
+    DIVIDE WS-PIN-PRODUCT BY 100000 GIVING WS-PIN-QUOTIENT
+        REMAINDER WS-PIN-HASH.
+
+3050-CAPTURE-ACCT-TYPE.
+    DISPLAY "Account Type (C=Checking, S=Savings): ".
+    ACCEPT WS-ACCT-TYPE.
+    IF WS-ACCT-TYPE NOT = "C" AND WS-ACCT-TYPE NOT = "S"
+        DISPLAY "Invalid account type -- enter C or S."
+    END-IF.
+
+3100-CAPTURE-PIN.
+    DISPLAY "Choose a 4-digit PIN: ".
+    ACCEPT WS-PIN.
+    DISPLAY "Confirm PIN: ".
+    ACCEPT WS-PIN-CONFIRM.
+    IF WS-PIN-CONFIRM NOT = WS-PIN
+        DISPLAY "PINs do not match -- try again."
+    END-IF.
+
+4000-WRITE-ACCOUNT.
+    MOVE WS-NEW-ACCT-NUM TO ACCT-NUM.
+    MOVE WS-CUST-NAME    TO ACCT-NAME.
+    SET ACCT-ACTIVE TO TRUE.
+    MOVE WS-ACCT-TYPE TO ACCT-TYPE.
+    MOVE WS-OD-LIMIT  TO ACCT-OD-LIMIT.
+    MOVE WS-PIN-HASH  TO ACCT-PIN-HASH.
+    MOVE 0 TO ACCT-BALANCE.
+
+    WRITE ACCOUNT-RECORD
+        INVALID KEY
+            DISPLAY "Error opening Account Number ", WS-NEW-ACCT-NUM
+    END-WRITE.
