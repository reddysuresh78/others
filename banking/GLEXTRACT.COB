@@ -0,0 +1,71 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GLEXTRACT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TRANLOG ASSIGN TO "TRANLOG"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-TRAN-FILE-STATUS.
+    SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTR"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-GL-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD TRANLOG.
+COPY "TRANREC.CPY".
+
+FD GL-EXTRACT-FILE.
+COPY "GLEXTREC.CPY".
+
+WORKING-STORAGE SECTION.
+01 WS-TRAN-FILE-STATUS  PIC X(2).
+01 WS-GL-FILE-STATUS    PIC X(2).
+01 WS-TRAN-EOF-SWITCH   PIC X(1).
+    88 END-OF-TRANLOG   VALUE "Y".
+01 WS-TODAY             PIC 9(8).
+01 WS-RECORDS-READ      PIC 9(5) VALUE 0.
+01 WS-RECORDS-EXTRACTED PIC 9(5) VALUE 0.
+
+PROCEDURE DIVISION.
+    ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+    DISPLAY "===== Nightly GL Extract for ", WS-TODAY, " =====".
+
+    OPEN INPUT TRANLOG.
+    IF WS-TRAN-FILE-STATUS = "35"
+        DISPLAY "No transaction history is on file."
+        GOBACK
+    END-IF.
+
+    OPEN OUTPUT GL-EXTRACT-FILE.
+    MOVE "N" TO WS-TRAN-EOF-SWITCH.
+
+    PERFORM 1000-READ-TRANLOG UNTIL END-OF-TRANLOG.
+
+    CLOSE TRANLOG GL-EXTRACT-FILE.
+
+    DISPLAY "Transactions read: ", WS-RECORDS-READ.
+    DISPLAY "Transactions extracted: ", WS-RECORDS-EXTRACTED.
+    GOBACK.
+
+1000-READ-TRANLOG.
+    READ TRANLOG
+        AT END
+            SET END-OF-TRANLOG TO TRUE
+        NOT AT END
+            PERFORM 2000-EXTRACT-ENTRY
+    END-READ.
+
+2000-EXTRACT-ENTRY.
+    ADD 1 TO WS-RECORDS-READ.
+    IF TRAN-DATE = WS-TODAY
+        MOVE TRAN-ACCT-NUM TO GL-ACCT-NUM
+        MOVE TRAN-AMOUNT   TO GL-AMOUNT
+        MOVE TRAN-TYPE     TO GL-TRAN-TYPE
+        MOVE TRAN-DATE     TO GL-DATE
+        WRITE GL-EXTRACT-RECORD
+        ADD 1 TO WS-RECORDS-EXTRACTED
+    END-IF.
