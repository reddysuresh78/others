@@ -0,0 +1,125 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. STATEMENT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ACCT-NUM
+        FILE STATUS IS WS-ACCT-FILE-STATUS.
+    SELECT TRANLOG ASSIGN TO "TRANLOG"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD ACCOUNT-MASTER.
+COPY "ACCTREC.CPY".
+
+FD TRANLOG.
+COPY "TRANREC.CPY".
+
+WORKING-STORAGE SECTION.
+01 WS-ACCT-FILE-STATUS PIC X(2).
+01 WS-TRAN-FILE-STATUS PIC X(2).
+01 WS-EOF-SWITCH       PIC X(1).
+    88 END-OF-TRANLOG  VALUE "Y".
+01 WS-RUNNING-BALANCE  PIC S9(9)V99.
+01 WS-LINES-PRINTED    PIC 9(5) VALUE 0.
+01 WS-PIN-PRODUCT      PIC 9(9).
+01 WS-PIN-QUOTIENT     PIC 9(9).
+01 WS-PIN-HASH         PIC 9(5).
+
+LINKAGE SECTION.
+01 LK-ACCOUNT-NUM PIC 9(5).
+01 LK-PIN         PIC 9(4).
+01 LK-FROM-DATE   PIC 9(8).
+01 LK-TO-DATE     PIC 9(8).
+
+PROCEDURE DIVISION USING LK-ACCOUNT-NUM LK-PIN LK-FROM-DATE LK-TO-DATE.
+    MOVE 0 TO WS-RUNNING-BALANCE.
+    MOVE 0 TO WS-LINES-PRINTED.
+    MOVE "N" TO WS-EOF-SWITCH.
+
+    MOVE LK-ACCOUNT-NUM TO ACCT-NUM.
+    OPEN INPUT ACCOUNT-MASTER.
+    IF WS-ACCT-FILE-STATUS = "35"
+        DISPLAY "Account Number ", LK-ACCOUNT-NUM, " not found."
+        GOBACK
+    END-IF.
+
+    READ ACCOUNT-MASTER
+        INVALID KEY
+            DISPLAY "Account Number ", LK-ACCOUNT-NUM, " not found."
+            CLOSE ACCOUNT-MASTER
+            GOBACK
+    END-READ.
+
+    IF NOT ACCT-ACTIVE
+        DISPLAY "Account Number ", LK-ACCOUNT-NUM, " is not active."
+        CLOSE ACCOUNT-MASTER
+        GOBACK
+    END-IF.
+
+    COMPUTE WS-PIN-PRODUCT = (LK-PIN * 7919) + 13.
+    DIVIDE WS-PIN-PRODUCT BY 100000 GIVING WS-PIN-QUOTIENT
+        REMAINDER WS-PIN-HASH.
+    IF WS-PIN-HASH NOT = ACCT-PIN-HASH
+        DISPLAY "Incorrect PIN for Account Number ", LK-ACCOUNT-NUM
+        CLOSE ACCOUNT-MASTER
+        GOBACK
+    END-IF.
+
+    CLOSE ACCOUNT-MASTER.
+
+    OPEN INPUT TRANLOG.
+    IF WS-TRAN-FILE-STATUS = "35"
+        DISPLAY "No transaction history is on file."
+        GOBACK
+    END-IF.
+
+    DISPLAY "Mini Statement for Account Number ", LK-ACCOUNT-NUM.
+    DISPLAY "Date        Time         Type        Amount       Balance".
+
+    PERFORM 1000-READ-TRANLOG UNTIL END-OF-TRANLOG.
+
+    CLOSE TRANLOG.
+    IF WS-LINES-PRINTED = 0
+        DISPLAY "No transactions found for that account and date range."
+    END-IF.
+    GOBACK.
+
+1000-READ-TRANLOG.
+    READ TRANLOG
+        AT END
+            SET END-OF-TRANLOG TO TRUE
+        NOT AT END
+            PERFORM 2000-APPLY-AND-PRINT
+    END-READ.
+
+2000-APPLY-AND-PRINT.
+    IF TRAN-ACCT-NUM = LK-ACCOUNT-NUM
+        PERFORM 3000-UPDATE-RUNNING-BALANCE
+        IF TRAN-DATE >= LK-FROM-DATE AND TRAN-DATE <= LK-TO-DATE
+            DISPLAY TRAN-DATE, "  ", TRAN-TIME, "  ", TRAN-TYPE, "  ",
+                TRAN-AMOUNT, "  ", WS-RUNNING-BALANCE
+            ADD 1 TO WS-LINES-PRINTED
+        END-IF
+    END-IF.
+
+3000-UPDATE-RUNNING-BALANCE.
+    EVALUATE TRAN-TYPE
+        WHEN "DEPOSIT"
+            ADD TRAN-AMOUNT TO WS-RUNNING-BALANCE
+        WHEN "XFER-IN"
+            ADD TRAN-AMOUNT TO WS-RUNNING-BALANCE
+        WHEN "INTEREST"
+            ADD TRAN-AMOUNT TO WS-RUNNING-BALANCE
+        WHEN "WITHDRAWAL"
+            SUBTRACT TRAN-AMOUNT FROM WS-RUNNING-BALANCE
+        WHEN "XFER-OUT"
+            SUBTRACT TRAN-AMOUNT FROM WS-RUNNING-BALANCE
+    END-EVALUATE.
