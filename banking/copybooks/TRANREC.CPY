@@ -0,0 +1,6 @@
+01  TRAN-RECORD.
+    05  TRAN-ACCT-NUM        PIC 9(5).
+    05  TRAN-TYPE            PIC X(10).
+    05  TRAN-AMOUNT          PIC 9(9)V99.
+    05  TRAN-DATE            PIC 9(8).
+    05  TRAN-TIME            PIC 9(8).
