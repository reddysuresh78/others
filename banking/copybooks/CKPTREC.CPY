@@ -0,0 +1,7 @@
+01  CHECKPOINT-RECORD.
+    05  CKPT-JOB-ID           PIC X(10).
+    05  CKPT-RUN-ID           PIC 9(8).
+    05  CKPT-LAST-ACCT-NUM    PIC 9(5).
+    05  CKPT-STATUS           PIC X(1).
+        88  CKPT-IN-PROGRESS  VALUE "I".
+        88  CKPT-COMPLETE     VALUE "C".
