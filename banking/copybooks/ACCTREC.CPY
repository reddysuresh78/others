@@ -0,0 +1,13 @@
+01  ACCOUNT-RECORD.
+    05  ACCT-NUM             PIC 9(5).
+    05  ACCT-NAME            PIC X(20).
+    05  ACCT-STATUS          PIC X(1).
+        88  ACCT-ACTIVE      VALUE "A".
+        88  ACCT-CLOSED      VALUE "C".
+        88  ACCT-DORMANT     VALUE "D".
+    05  ACCT-TYPE            PIC X(1).
+        88  ACCT-CHECKING    VALUE "C".
+        88  ACCT-SAVINGS     VALUE "S".
+    05  ACCT-BALANCE         PIC S9(9)V99.
+    05  ACCT-OD-LIMIT        PIC S9(9)V99.
+    05  ACCT-PIN-HASH        PIC 9(5).
