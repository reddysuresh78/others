@@ -0,0 +1,3 @@
+01  CONTROL-RECORD.
+    05  CTL-KEY              PIC X(1).
+    05  CTL-LAST-ACCT-NUM    PIC 9(5).
