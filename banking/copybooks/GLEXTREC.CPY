@@ -0,0 +1,5 @@
+01  GL-EXTRACT-RECORD.
+    05  GL-ACCT-NUM       PIC 9(5).
+    05  GL-AMOUNT         PIC 9(9)V99.
+    05  GL-TRAN-TYPE      PIC X(10).
+    05  GL-DATE           PIC 9(8).
