@@ -0,0 +1,123 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. WITHDRAW.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ACCT-NUM
+        FILE STATUS IS WS-ACCT-FILE-STATUS.
+    SELECT TRANLOG ASSIGN TO "TRANLOG"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD ACCOUNT-MASTER.
+COPY "ACCTREC.CPY".
+
+FD TRANLOG.
+COPY "TRANREC.CPY".
+
+WORKING-STORAGE SECTION.
+01 WS-ACCT-FILE-STATUS PIC X(2).
+01 WS-TRAN-FILE-STATUS PIC X(2).
+01 WS-AMOUNT           PIC S9(9)V99.
+01 WS-DATE             PIC 9(8).
+01 WS-TIME             PIC 9(8).
+01 WS-AVAILABLE        PIC S9(9)V99.
+01 WS-PIN-PRODUCT      PIC 9(9).
+01 WS-PIN-QUOTIENT     PIC 9(9).
+01 WS-PIN-HASH         PIC 9(5).
+
+LINKAGE SECTION.
+01 LK-ACCOUNT-NUM PIC 9(5).
+01 LK-PIN         PIC 9(4).
+01 LK-AMOUNT      PIC S9(9)V99.
+
+PROCEDURE DIVISION USING LK-ACCOUNT-NUM LK-PIN LK-AMOUNT.
+    PERFORM 1000-OPEN-ACCOUNT-MASTER.
+    READ ACCOUNT-MASTER
+        INVALID KEY
+            DISPLAY "Account Number ", LK-ACCOUNT-NUM, " not found."
+            CLOSE ACCOUNT-MASTER
+            GOBACK
+    END-READ.
+
+    IF NOT ACCT-ACTIVE
+        DISPLAY "Account Number ", LK-ACCOUNT-NUM, " is not active."
+        CLOSE ACCOUNT-MASTER
+        GOBACK
+    END-IF.
+
+    COMPUTE WS-PIN-PRODUCT = (LK-PIN * 7919) + 13.
+    DIVIDE WS-PIN-PRODUCT BY 100000 GIVING WS-PIN-QUOTIENT
+        REMAINDER WS-PIN-HASH.
+    IF WS-PIN-HASH NOT = ACCT-PIN-HASH
+        DISPLAY "Incorrect PIN for Account Number ", LK-ACCOUNT-NUM
+        CLOSE ACCOUNT-MASTER
+        GOBACK
+    END-IF.
+
+    DISPLAY "Enter withdrawal amount for Account Number ", LK-ACCOUNT-NUM, ": ".
+    ACCEPT WS-AMOUNT.
+    MOVE WS-AMOUNT TO LK-AMOUNT.
+
+    IF WS-AMOUNT NOT > ZERO
+        DISPLAY "Withdrawal amount must be greater than zero."
+        CLOSE ACCOUNT-MASTER
+        GOBACK
+    END-IF.
+
+    COMPUTE WS-AVAILABLE = ACCT-BALANCE + ACCT-OD-LIMIT.
+    IF WS-AMOUNT > WS-AVAILABLE
+        DISPLAY "Insufficient funds for Account Number ", LK-ACCOUNT-NUM,
+            " -- balance is ", ACCT-BALANCE, " with overdraft limit ",
+            ACCT-OD-LIMIT
+        CLOSE ACCOUNT-MASTER
+        GOBACK
+    END-IF.
+
+    SUBTRACT WS-AMOUNT FROM ACCT-BALANCE.
+
+    REWRITE ACCOUNT-RECORD
+        INVALID KEY
+            DISPLAY "Error posting withdrawal for Account Number ", LK-ACCOUNT-NUM
+    END-REWRITE.
+
+    DISPLAY "New Balance for Account Number ", LK-ACCOUNT-NUM, " is: ", ACCT-BALANCE.
+    PERFORM 2000-POST-TRANLOG.
+    CLOSE ACCOUNT-MASTER.
+    GOBACK.
+
+1000-OPEN-ACCOUNT-MASTER.
+    MOVE LK-ACCOUNT-NUM TO ACCT-NUM.
+    OPEN I-O ACCOUNT-MASTER.
+    IF WS-ACCT-FILE-STATUS = "35"
+        OPEN OUTPUT ACCOUNT-MASTER
+        CLOSE ACCOUNT-MASTER
+        OPEN I-O ACCOUNT-MASTER
+        MOVE LK-ACCOUNT-NUM TO ACCT-NUM
+    END-IF.
+
+2000-POST-TRANLOG.
+    OPEN EXTEND TRANLOG.
+    IF WS-TRAN-FILE-STATUS = "35"
+        OPEN OUTPUT TRANLOG
+        CLOSE TRANLOG
+        OPEN EXTEND TRANLOG
+    END-IF.
+
+    MOVE LK-ACCOUNT-NUM TO TRAN-ACCT-NUM.
+    MOVE "WITHDRAWAL"    TO TRAN-TYPE.
+    MOVE WS-AMOUNT        TO TRAN-AMOUNT.
+    ACCEPT WS-DATE FROM DATE YYYYMMDD.
+    ACCEPT WS-TIME FROM TIME.
+    MOVE WS-DATE TO TRAN-DATE.
+    MOVE WS-TIME TO TRAN-TIME.
+
+    WRITE TRAN-RECORD.
+    CLOSE TRANLOG.
