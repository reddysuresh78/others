@@ -0,0 +1,185 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RECON.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ACCT-NUM
+        FILE STATUS IS WS-ACCT-FILE-STATUS.
+    SELECT TRANLOG ASSIGN TO "TRANLOG"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-TRAN-FILE-STATUS.
+    SELECT BATCH-CHECKPOINT ASSIGN TO "BATCHCKP"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CKPT-JOB-ID
+        FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD ACCOUNT-MASTER.
+COPY "ACCTREC.CPY".
+
+FD TRANLOG.
+COPY "TRANREC.CPY".
+
+FD BATCH-CHECKPOINT.
+COPY "CKPTREC.CPY".
+
+WORKING-STORAGE SECTION.
+01 WS-ACCT-FILE-STATUS  PIC X(2).
+01 WS-TRAN-FILE-STATUS  PIC X(2).
+01 WS-CKPT-FILE-STATUS  PIC X(2).
+01 WS-ACCT-EOF-SWITCH   PIC X(1).
+    88 END-OF-ACCOUNTS  VALUE "Y".
+01 WS-TRAN-EOF-SWITCH   PIC X(1).
+    88 END-OF-TRANLOG   VALUE "Y".
+01 WS-RESUME-SWITCH     PIC X(1).
+    88 WS-RESUMING      VALUE "Y".
+01 WS-TODAY             PIC 9(8).
+01 WS-EXPECTED-BALANCE  PIC S9(9)V99.
+01 WS-ACCOUNTS-CHECKED  PIC 9(5) VALUE 0.
+01 WS-EXCEPTIONS-FOUND  PIC 9(5) VALUE 0.
+01 WS-ACCOUNT-TOTALS.
+    05 WS-ACCOUNT-TOTAL OCCURS 99999 TIMES.
+        10 WS-OPENING-BALANCE PIC S9(9)V99 VALUE 0.
+        10 WS-TODAY-NET        PIC S9(9)V99 VALUE 0.
+
+PROCEDURE DIVISION.
+    ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+    DISPLAY "===== End-of-Day Reconciliation for ", WS-TODAY, " =====".
+
+    PERFORM 0050-TOTAL-TRANLOG.
+
+    OPEN INPUT ACCOUNT-MASTER.
+    PERFORM 0100-OPEN-CHECKPOINT.
+    PERFORM 0200-ESTABLISH-CHECKPOINT.
+    MOVE "N" TO WS-ACCT-EOF-SWITCH.
+
+    IF WS-RESUMING
+        MOVE CKPT-LAST-ACCT-NUM TO ACCT-NUM
+        START ACCOUNT-MASTER KEY IS GREATER THAN ACCT-NUM
+            INVALID KEY
+                SET END-OF-ACCOUNTS TO TRUE
+        END-START
+    END-IF.
+
+    PERFORM 0500-READ-ACCOUNT UNTIL END-OF-ACCOUNTS.
+
+    SET CKPT-COMPLETE TO TRUE.
+    REWRITE CHECKPOINT-RECORD.
+    CLOSE ACCOUNT-MASTER BATCH-CHECKPOINT.
+
+    DISPLAY "Accounts checked: ", WS-ACCOUNTS-CHECKED.
+    DISPLAY "Exceptions found: ", WS-EXCEPTIONS-FOUND.
+    GOBACK.
+
+0100-OPEN-CHECKPOINT.
+    OPEN I-O BATCH-CHECKPOINT.
+    IF WS-CKPT-FILE-STATUS = "35"
+        OPEN OUTPUT BATCH-CHECKPOINT
+        CLOSE BATCH-CHECKPOINT
+        OPEN I-O BATCH-CHECKPOINT
+    END-IF.
+
+0200-ESTABLISH-CHECKPOINT.
+    MOVE "N" TO WS-RESUME-SWITCH.
+    MOVE "RECON"    TO CKPT-JOB-ID.
+    READ BATCH-CHECKPOINT
+        INVALID KEY
+            MOVE 0 TO CKPT-LAST-ACCT-NUM
+    END-READ.
+
+    IF WS-CKPT-FILE-STATUS = "00" AND CKPT-RUN-ID = WS-TODAY
+            AND CKPT-IN-PROGRESS
+        SET WS-RESUMING TO TRUE
+        DISPLAY "Resuming reconciliation after Account Number ",
+            CKPT-LAST-ACCT-NUM
+    ELSE
+        MOVE "RECON"   TO CKPT-JOB-ID
+        MOVE WS-TODAY  TO CKPT-RUN-ID
+        MOVE 0         TO CKPT-LAST-ACCT-NUM
+        SET CKPT-IN-PROGRESS TO TRUE
+        REWRITE CHECKPOINT-RECORD
+            INVALID KEY
+                WRITE CHECKPOINT-RECORD
+        END-REWRITE
+    END-IF.
+
+0500-READ-ACCOUNT.
+    READ ACCOUNT-MASTER NEXT RECORD
+        AT END
+            SET END-OF-ACCOUNTS TO TRUE
+        NOT AT END
+            PERFORM 1000-RECONCILE-ACCOUNT
+    END-READ.
+
+0050-TOTAL-TRANLOG.
+    OPEN INPUT TRANLOG.
+    IF WS-TRAN-FILE-STATUS NOT = "35"
+        MOVE "N" TO WS-TRAN-EOF-SWITCH
+        PERFORM 0060-READ-TRANLOG UNTIL END-OF-TRANLOG
+        CLOSE TRANLOG
+    END-IF.
+
+0060-READ-TRANLOG.
+    READ TRANLOG
+        AT END
+            SET END-OF-TRANLOG TO TRUE
+        NOT AT END
+            PERFORM 0070-APPLY-TRANLOG-ENTRY
+    END-READ.
+
+0070-APPLY-TRANLOG-ENTRY.
+    IF TRAN-DATE < WS-TODAY
+        PERFORM 0080-APPLY-TO-OPENING-BALANCE
+    ELSE
+        PERFORM 0090-APPLY-TO-TODAY-NET
+    END-IF.
+
+0080-APPLY-TO-OPENING-BALANCE.
+    EVALUATE TRAN-TYPE
+        WHEN "DEPOSIT"
+            ADD TRAN-AMOUNT TO WS-OPENING-BALANCE (TRAN-ACCT-NUM)
+        WHEN "XFER-IN"
+            ADD TRAN-AMOUNT TO WS-OPENING-BALANCE (TRAN-ACCT-NUM)
+        WHEN "INTEREST"
+            ADD TRAN-AMOUNT TO WS-OPENING-BALANCE (TRAN-ACCT-NUM)
+        WHEN "WITHDRAWAL"
+            SUBTRACT TRAN-AMOUNT FROM WS-OPENING-BALANCE (TRAN-ACCT-NUM)
+        WHEN "XFER-OUT"
+            SUBTRACT TRAN-AMOUNT FROM WS-OPENING-BALANCE (TRAN-ACCT-NUM)
+    END-EVALUATE.
+
+0090-APPLY-TO-TODAY-NET.
+    EVALUATE TRAN-TYPE
+        WHEN "DEPOSIT"
+            ADD TRAN-AMOUNT TO WS-TODAY-NET (TRAN-ACCT-NUM)
+        WHEN "XFER-IN"
+            ADD TRAN-AMOUNT TO WS-TODAY-NET (TRAN-ACCT-NUM)
+        WHEN "INTEREST"
+            ADD TRAN-AMOUNT TO WS-TODAY-NET (TRAN-ACCT-NUM)
+        WHEN "WITHDRAWAL"
+            SUBTRACT TRAN-AMOUNT FROM WS-TODAY-NET (TRAN-ACCT-NUM)
+        WHEN "XFER-OUT"
+            SUBTRACT TRAN-AMOUNT FROM WS-TODAY-NET (TRAN-ACCT-NUM)
+    END-EVALUATE.
+
+1000-RECONCILE-ACCOUNT.
+    ADD 1 TO WS-ACCOUNTS-CHECKED.
+    COMPUTE WS-EXPECTED-BALANCE =
+        WS-OPENING-BALANCE (ACCT-NUM) + WS-TODAY-NET (ACCT-NUM).
+
+    IF WS-EXPECTED-BALANCE NOT = ACCT-BALANCE
+        ADD 1 TO WS-EXCEPTIONS-FOUND
+        DISPLAY "EXCEPTION -- Account Number ", ACCT-NUM,
+            ": expected balance ", WS-EXPECTED-BALANCE,
+            " but master shows ", ACCT-BALANCE
+    END-IF.
+
+    MOVE ACCT-NUM TO CKPT-LAST-ACCT-NUM.
+    REWRITE CHECKPOINT-RECORD.
