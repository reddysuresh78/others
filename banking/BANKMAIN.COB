@@ -6,36 +6,78 @@ CONFIGURATION SECTION.
 
 DATA DIVISION.
 WORKING-STORAGE SECTION.
-01 WS-OPTION      PIC 9.
+01 WS-OPTION      PIC 99.
 01 WS-ACCOUNT-NUM PIC 9(5).
-01 WS-AMOUNT      PIC 9(9)V99.
+01 WS-AMOUNT      PIC S9(9)V99.
+01 WS-TO-ACCT-NUM PIC 9(5).
+01 WS-FROM-DATE   PIC 9(8).
+01 WS-TO-DATE     PIC 9(8).
+01 WS-PIN         PIC 9(4).
 
 PROCEDURE DIVISION.
+    PERFORM 1000-PROCESS-MENU UNTIL WS-OPTION = 99.
+    STOP RUN.
+
+1000-PROCESS-MENU.
     DISPLAY "=========================".
     DISPLAY " Simple Banking System ".
     DISPLAY "=========================".
-    DISPLAY "1. Create Account".
-    DISPLAY "2. Balance Inquiry".
-    DISPLAY "3. Deposit Money".
-    DISPLAY "4. Withdraw Money".
-    DISPLAY "5. Exit".
+    DISPLAY "1.  Create Account".
+    DISPLAY "2.  Balance Inquiry".
+    DISPLAY "3.  Deposit Money".
+    DISPLAY "4.  Withdraw Money".
+    DISPLAY "5.  Transfer Funds".
+    DISPLAY "6.  Mini Statement".
+    DISPLAY "99. Exit".
     DISPLAY "Enter your option: ".
     ACCEPT WS-OPTION.
 
     EVALUATE WS-OPTION
         WHEN 1
             CALL 'CREATEACCOUNT' USING WS-ACCOUNT-NUM
+            DISPLAY "Assigned Account Number: ", WS-ACCOUNT-NUM
         WHEN 2
-            CALL 'BALANCEINQUIRY' USING WS-ACCOUNT-NUM
+            DISPLAY "Enter Account Number: "
+            ACCEPT WS-ACCOUNT-NUM
+            DISPLAY "Enter PIN: "
+            ACCEPT WS-PIN
+            CALL 'BALANCEINQUIRY' USING WS-ACCOUNT-NUM WS-PIN
         WHEN 3
-            CALL 'DEPOSIT' USING WS-ACCOUNT-NUM WS-AMOUNT
+            DISPLAY "Enter Account Number: "
+            ACCEPT WS-ACCOUNT-NUM
+            DISPLAY "Enter PIN: "
+            ACCEPT WS-PIN
+            CALL 'DEPOSIT' USING WS-ACCOUNT-NUM WS-PIN WS-AMOUNT
         WHEN 4
-            CALL 'WITHDRAW' USING WS-ACCOUNT-NUM WS-AMOUNT
+            DISPLAY "Enter Account Number: "
+            ACCEPT WS-ACCOUNT-NUM
+            DISPLAY "Enter PIN: "
+            ACCEPT WS-PIN
+            CALL 'WITHDRAW' USING WS-ACCOUNT-NUM WS-PIN WS-AMOUNT
         WHEN 5
+            DISPLAY "Enter From Account Number: "
+            ACCEPT WS-ACCOUNT-NUM
+            DISPLAY "Enter PIN: "
+            ACCEPT WS-PIN
+            DISPLAY "Enter To Account Number: "
+            ACCEPT WS-TO-ACCT-NUM
+            DISPLAY "Enter Amount to Transfer: "
+            ACCEPT WS-AMOUNT
+            CALL 'TRANSFER' USING WS-ACCOUNT-NUM WS-PIN WS-TO-ACCT-NUM
+                WS-AMOUNT
+        WHEN 6
+            DISPLAY "Enter Account Number: "
+            ACCEPT WS-ACCOUNT-NUM
+            DISPLAY "Enter PIN: "
+            ACCEPT WS-PIN
+            DISPLAY "Enter From Date (YYYYMMDD): "
+            ACCEPT WS-FROM-DATE
+            DISPLAY "Enter To Date (YYYYMMDD): "
+            ACCEPT WS-TO-DATE
+            CALL 'STATEMENT' USING WS-ACCOUNT-NUM WS-PIN WS-FROM-DATE
+                WS-TO-DATE
+        WHEN 99
             DISPLAY "Thank you for using the Banking System!"
-            STOP RUN
         WHEN OTHER
             DISPLAY "Invalid Option, try again!"
     END-EVALUATE.
-
-    STOP RUN.
