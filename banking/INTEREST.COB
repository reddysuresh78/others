@@ -0,0 +1,162 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. INTEREST.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ACCT-NUM
+        FILE STATUS IS WS-ACCT-FILE-STATUS.
+    SELECT TRANLOG ASSIGN TO "TRANLOG"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-TRAN-FILE-STATUS.
+    SELECT BATCH-CHECKPOINT ASSIGN TO "BATCHCKP"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CKPT-JOB-ID
+        FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD ACCOUNT-MASTER.
+COPY "ACCTREC.CPY".
+
+FD TRANLOG.
+COPY "TRANREC.CPY".
+
+FD BATCH-CHECKPOINT.
+COPY "CKPTREC.CPY".
+
+WORKING-STORAGE SECTION.
+01 WS-ACCT-FILE-STATUS  PIC X(2).
+01 WS-TRAN-FILE-STATUS  PIC X(2).
+01 WS-CKPT-FILE-STATUS  PIC X(2).
+01 WS-ACCT-EOF-SWITCH   PIC X(1).
+    88 END-OF-ACCOUNTS  VALUE "Y".
+01 WS-RESUME-SWITCH     PIC X(1).
+    88 WS-RESUMING      VALUE "Y".
+01 WS-INTEREST-RATE     PIC V999 VALUE .005.
+01 WS-INTEREST-AMOUNT   PIC S9(9)V99.
+01 WS-DATE              PIC 9(8).
+01 WS-TIME               PIC 9(8).
+01 WS-ACCOUNTS-CHECKED  PIC 9(5) VALUE 0.
+01 WS-ACCOUNTS-CREDITED PIC 9(5) VALUE 0.
+
+PROCEDURE DIVISION.
+    ACCEPT WS-DATE FROM DATE YYYYMMDD.
+    DISPLAY "===== Month-End Interest Accrual for ", WS-DATE, " =====".
+
+    OPEN I-O ACCOUNT-MASTER.
+    PERFORM 0100-OPEN-CHECKPOINT.
+    PERFORM 0200-ESTABLISH-CHECKPOINT.
+    MOVE "N" TO WS-ACCT-EOF-SWITCH.
+
+    IF WS-RESUMING
+        MOVE CKPT-LAST-ACCT-NUM TO ACCT-NUM
+        START ACCOUNT-MASTER KEY IS GREATER THAN ACCT-NUM
+            INVALID KEY
+                SET END-OF-ACCOUNTS TO TRUE
+        END-START
+    END-IF.
+
+    PERFORM 0500-READ-ACCOUNT UNTIL END-OF-ACCOUNTS.
+
+    SET CKPT-COMPLETE TO TRUE.
+    REWRITE CHECKPOINT-RECORD.
+    CLOSE ACCOUNT-MASTER BATCH-CHECKPOINT.
+
+    DISPLAY "Accounts checked: ", WS-ACCOUNTS-CHECKED.
+    DISPLAY "Accounts credited with interest: ", WS-ACCOUNTS-CREDITED.
+    GOBACK.
+
+0100-OPEN-CHECKPOINT.
+    OPEN I-O BATCH-CHECKPOINT.
+    IF WS-CKPT-FILE-STATUS = "35"
+        OPEN OUTPUT BATCH-CHECKPOINT
+        CLOSE BATCH-CHECKPOINT
+        OPEN I-O BATCH-CHECKPOINT
+    END-IF.
+
+0200-ESTABLISH-CHECKPOINT.
+    MOVE "N" TO WS-RESUME-SWITCH.
+    MOVE "INTEREST" TO CKPT-JOB-ID.
+    READ BATCH-CHECKPOINT
+        INVALID KEY
+            MOVE 0 TO CKPT-LAST-ACCT-NUM
+    END-READ.
+
+    IF WS-CKPT-FILE-STATUS = "00" AND CKPT-RUN-ID = WS-DATE
+            AND CKPT-COMPLETE
+        DISPLAY "Interest accrual for ", WS-DATE, " has already completed."
+        CLOSE ACCOUNT-MASTER BATCH-CHECKPOINT
+        GOBACK
+    END-IF.
+
+    IF WS-CKPT-FILE-STATUS = "00" AND CKPT-RUN-ID = WS-DATE
+            AND CKPT-IN-PROGRESS
+        SET WS-RESUMING TO TRUE
+        DISPLAY "Resuming interest accrual after Account Number ",
+            CKPT-LAST-ACCT-NUM
+    ELSE
+        MOVE "INTEREST" TO CKPT-JOB-ID
+        MOVE WS-DATE     TO CKPT-RUN-ID
+        MOVE 0           TO CKPT-LAST-ACCT-NUM
+        SET CKPT-IN-PROGRESS TO TRUE
+        REWRITE CHECKPOINT-RECORD
+            INVALID KEY
+                WRITE CHECKPOINT-RECORD
+        END-REWRITE
+    END-IF.
+
+0500-READ-ACCOUNT.
+    READ ACCOUNT-MASTER NEXT RECORD
+        AT END
+            SET END-OF-ACCOUNTS TO TRUE
+        NOT AT END
+            PERFORM 1000-ACCRUE-INTEREST
+    END-READ.
+
+1000-ACCRUE-INTEREST.
+    ADD 1 TO WS-ACCOUNTS-CHECKED.
+    IF ACCT-SAVINGS AND ACCT-ACTIVE AND ACCT-BALANCE > 0
+        COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+            ACCT-BALANCE * WS-INTEREST-RATE
+        IF WS-INTEREST-AMOUNT > 0
+            PERFORM 2000-POST-INTEREST
+        END-IF
+    END-IF.
+
+    MOVE ACCT-NUM TO CKPT-LAST-ACCT-NUM.
+    REWRITE CHECKPOINT-RECORD.
+
+2000-POST-INTEREST.
+    PERFORM 2100-CREDIT-ACCOUNT.
+    PERFORM 2200-LOG-INTEREST.
+    ADD 1 TO WS-ACCOUNTS-CREDITED.
+
+2100-CREDIT-ACCOUNT.
+    ADD WS-INTEREST-AMOUNT TO ACCT-BALANCE.
+    REWRITE ACCOUNT-RECORD
+        INVALID KEY
+            DISPLAY "Error posting interest for Account Number ", ACCT-NUM
+    END-REWRITE.
+
+2200-LOG-INTEREST.
+    OPEN EXTEND TRANLOG.
+    IF WS-TRAN-FILE-STATUS = "35"
+        OPEN OUTPUT TRANLOG
+        CLOSE TRANLOG
+        OPEN EXTEND TRANLOG
+    END-IF.
+
+    ACCEPT WS-TIME FROM TIME.
+    MOVE ACCT-NUM          TO TRAN-ACCT-NUM.
+    MOVE "INTEREST"        TO TRAN-TYPE.
+    MOVE WS-INTEREST-AMOUNT TO TRAN-AMOUNT.
+    MOVE WS-DATE           TO TRAN-DATE.
+    MOVE WS-TIME           TO TRAN-TIME.
+    WRITE TRAN-RECORD.
+    CLOSE TRANLOG.
