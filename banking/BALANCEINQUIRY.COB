@@ -1,11 +1,60 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. BALANCEINQUIRY.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ACCT-NUM
+        FILE STATUS IS WS-ACCT-FILE-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD ACCOUNT-MASTER.
+COPY "ACCTREC.CPY".
+
 WORKING-STORAGE SECTION.
-01 WS-ACCOUNT-NUM PIC 9(5).
-01 WS-BALANCE     PIC 9(9)V99 VALUE 0.
+01 WS-ACCT-FILE-STATUS PIC X(2).
+01 WS-PIN-PRODUCT      PIC 9(9).
+01 WS-PIN-QUOTIENT     PIC 9(9).
+01 WS-PIN-HASH         PIC 9(5).
+
+LINKAGE SECTION.
+01 LK-ACCOUNT-NUM PIC 9(5).
+01 LK-PIN         PIC 9(4).
+
+PROCEDURE DIVISION USING LK-ACCOUNT-NUM LK-PIN.
+    MOVE LK-ACCOUNT-NUM TO ACCT-NUM.
+    OPEN INPUT ACCOUNT-MASTER.
+    IF WS-ACCT-FILE-STATUS = "35"
+        DISPLAY "Account Number ", LK-ACCOUNT-NUM, " not found."
+        GOBACK
+    END-IF.
+
+    READ ACCOUNT-MASTER
+        INVALID KEY
+            DISPLAY "Account Number ", LK-ACCOUNT-NUM, " not found."
+            CLOSE ACCOUNT-MASTER
+            GOBACK
+    END-READ.
+
+    IF NOT ACCT-ACTIVE
+        DISPLAY "Account Number ", LK-ACCOUNT-NUM, " is not active."
+        CLOSE ACCOUNT-MASTER
+        GOBACK
+    END-IF.
+
+    COMPUTE WS-PIN-PRODUCT = (LK-PIN * 7919) + 13.
+    DIVIDE WS-PIN-PRODUCT BY 100000 GIVING WS-PIN-QUOTIENT
+        REMAINDER WS-PIN-HASH.
+    IF WS-PIN-HASH NOT = ACCT-PIN-HASH
+        DISPLAY "Incorrect PIN for Account Number ", LK-ACCOUNT-NUM
+        CLOSE ACCOUNT-MASTER
+        GOBACK
+    END-IF.
 
-PROCEDURE DIVISION USING WS-ACCOUNT-NUM.
-    DISPLAY "Balance for Account Number ", WS-ACCOUNT-NUM, " is: ", WS-BALANCE.
-    STOP RUN.
+    DISPLAY "Balance for Account Number ", LK-ACCOUNT-NUM, " is: ", ACCT-BALANCE.
+    CLOSE ACCOUNT-MASTER.
+    GOBACK.
