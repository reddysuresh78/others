@@ -0,0 +1,183 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. TRANSFER.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ACCT-NUM
+        FILE STATUS IS WS-ACCT-FILE-STATUS.
+    SELECT TRANLOG ASSIGN TO "TRANLOG"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD ACCOUNT-MASTER.
+COPY "ACCTREC.CPY".
+
+FD TRANLOG.
+COPY "TRANREC.CPY".
+
+WORKING-STORAGE SECTION.
+01 WS-ACCT-FILE-STATUS PIC X(2).
+01 WS-TRAN-FILE-STATUS PIC X(2).
+01 WS-DATE             PIC 9(8).
+01 WS-TIME             PIC 9(8).
+01 WS-FROM-BALANCE     PIC S9(9)V99.
+01 WS-TRANSFER-OK      PIC X(1).
+    88 TRANSFER-OK     VALUE "Y".
+    88 TRANSFER-FAILED VALUE "N".
+01 WS-PIN-PRODUCT      PIC 9(9).
+01 WS-PIN-QUOTIENT     PIC 9(9).
+01 WS-PIN-HASH         PIC 9(5).
+
+LINKAGE SECTION.
+01 LK-FROM-ACCOUNT-NUM PIC 9(5).
+01 LK-FROM-PIN         PIC 9(4).
+01 LK-TO-ACCOUNT-NUM   PIC 9(5).
+01 LK-AMOUNT           PIC S9(9)V99.
+
+PROCEDURE DIVISION USING LK-FROM-ACCOUNT-NUM LK-FROM-PIN LK-TO-ACCOUNT-NUM
+        LK-AMOUNT.
+    SET TRANSFER-OK TO TRUE.
+    PERFORM 1000-OPEN-ACCOUNT-MASTER.
+    PERFORM 2000-DEBIT-FROM-ACCOUNT.
+
+    IF NOT TRANSFER-FAILED
+        PERFORM 3000-CREDIT-TO-ACCOUNT
+    END-IF.
+
+    IF NOT TRANSFER-FAILED
+        DISPLAY "Transferred ", LK-AMOUNT, " from Account Number ",
+            LK-FROM-ACCOUNT-NUM, " to Account Number ", LK-TO-ACCOUNT-NUM
+        PERFORM 4000-POST-TRANLOG
+    END-IF.
+
+    CLOSE ACCOUNT-MASTER.
+    GOBACK.
+
+1000-OPEN-ACCOUNT-MASTER.
+    OPEN I-O ACCOUNT-MASTER.
+    IF WS-ACCT-FILE-STATUS = "35"
+        OPEN OUTPUT ACCOUNT-MASTER
+        CLOSE ACCOUNT-MASTER
+        OPEN I-O ACCOUNT-MASTER
+    END-IF.
+
+2000-DEBIT-FROM-ACCOUNT.
+    IF LK-AMOUNT NOT > ZERO
+        DISPLAY "Transfer amount must be greater than zero."
+        SET TRANSFER-FAILED TO TRUE
+    END-IF.
+
+    IF NOT TRANSFER-FAILED
+        MOVE LK-FROM-ACCOUNT-NUM TO ACCT-NUM
+        READ ACCOUNT-MASTER
+            INVALID KEY
+                DISPLAY "Account Number ", LK-FROM-ACCOUNT-NUM, " not found."
+                SET TRANSFER-FAILED TO TRUE
+        END-READ
+    END-IF.
+
+    IF NOT TRANSFER-FAILED AND NOT ACCT-ACTIVE
+        DISPLAY "Account Number ", LK-FROM-ACCOUNT-NUM, " is not active."
+        SET TRANSFER-FAILED TO TRUE
+    END-IF.
+
+    IF NOT TRANSFER-FAILED
+        COMPUTE WS-PIN-PRODUCT = (LK-FROM-PIN * 7919) + 13
+        DIVIDE WS-PIN-PRODUCT BY 100000 GIVING WS-PIN-QUOTIENT
+            REMAINDER WS-PIN-HASH
+        IF WS-PIN-HASH NOT = ACCT-PIN-HASH
+            DISPLAY "Incorrect PIN for Account Number ", LK-FROM-ACCOUNT-NUM
+            SET TRANSFER-FAILED TO TRUE
+        END-IF
+    END-IF.
+
+    IF NOT TRANSFER-FAILED AND LK-AMOUNT > ACCT-BALANCE + ACCT-OD-LIMIT
+        DISPLAY "Insufficient funds in Account Number ", LK-FROM-ACCOUNT-NUM
+        SET TRANSFER-FAILED TO TRUE
+    END-IF.
+
+    IF NOT TRANSFER-FAILED
+        MOVE ACCT-BALANCE TO WS-FROM-BALANCE
+        SUBTRACT LK-AMOUNT FROM ACCT-BALANCE
+        REWRITE ACCOUNT-RECORD
+            INVALID KEY
+                DISPLAY "Error debiting Account Number ", LK-FROM-ACCOUNT-NUM
+                SET TRANSFER-FAILED TO TRUE
+        END-REWRITE
+    END-IF.
+
+3000-CREDIT-TO-ACCOUNT.
+    MOVE LK-TO-ACCOUNT-NUM TO ACCT-NUM.
+    READ ACCOUNT-MASTER
+        INVALID KEY
+            DISPLAY "Account Number ", LK-TO-ACCOUNT-NUM, " not found."
+            SET TRANSFER-FAILED TO TRUE
+    END-READ.
+
+    IF NOT TRANSFER-FAILED AND NOT ACCT-ACTIVE
+        DISPLAY "Account Number ", LK-TO-ACCOUNT-NUM, " is not active."
+        SET TRANSFER-FAILED TO TRUE
+    END-IF.
+
+    IF NOT TRANSFER-FAILED
+        ADD LK-AMOUNT TO ACCT-BALANCE
+        REWRITE ACCOUNT-RECORD
+            INVALID KEY
+                DISPLAY "Error crediting Account Number ", LK-TO-ACCOUNT-NUM
+                SET TRANSFER-FAILED TO TRUE
+        END-REWRITE
+    END-IF.
+
+    IF TRANSFER-FAILED
+        PERFORM 3500-BACKOUT-DEBIT
+    END-IF.
+
+3500-BACKOUT-DEBIT.
+    MOVE LK-FROM-ACCOUNT-NUM TO ACCT-NUM.
+    READ ACCOUNT-MASTER
+        INVALID KEY
+            DISPLAY "Unable to back out debit on Account Number ",
+                LK-FROM-ACCOUNT-NUM
+    END-READ.
+
+    IF WS-ACCT-FILE-STATUS = "00"
+        MOVE WS-FROM-BALANCE TO ACCT-BALANCE
+        REWRITE ACCOUNT-RECORD
+            INVALID KEY
+                DISPLAY "Unable to back out debit on Account Number ",
+                    LK-FROM-ACCOUNT-NUM
+        END-REWRITE
+        DISPLAY "Transfer failed -- debit to Account Number ",
+            LK-FROM-ACCOUNT-NUM, " reversed."
+    END-IF.
+
+4000-POST-TRANLOG.
+    OPEN EXTEND TRANLOG.
+    IF WS-TRAN-FILE-STATUS = "35"
+        OPEN OUTPUT TRANLOG
+        CLOSE TRANLOG
+        OPEN EXTEND TRANLOG
+    END-IF.
+
+    ACCEPT WS-DATE FROM DATE YYYYMMDD.
+    ACCEPT WS-TIME FROM TIME.
+
+    MOVE LK-FROM-ACCOUNT-NUM TO TRAN-ACCT-NUM.
+    MOVE "XFER-OUT"          TO TRAN-TYPE.
+    MOVE LK-AMOUNT           TO TRAN-AMOUNT.
+    MOVE WS-DATE             TO TRAN-DATE.
+    MOVE WS-TIME             TO TRAN-TIME.
+    WRITE TRAN-RECORD.
+
+    MOVE LK-TO-ACCOUNT-NUM TO TRAN-ACCT-NUM.
+    MOVE "XFER-IN"         TO TRAN-TYPE.
+    WRITE TRAN-RECORD.
+
+    CLOSE TRANLOG.
